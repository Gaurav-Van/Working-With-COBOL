@@ -0,0 +1,17 @@
+      ******************************************************************
+      * OILPRICE.CPY
+      * Shared oil price record layout, used by OilSalesData (which
+      * loads the whole table at the start of a report run) and
+      * OilPriceMaint (which adds/updates prices in OILPRICE.DAT).
+      *
+      * A program COPYs this once per record it needs, replacing
+      * REC-NAME with the 01-level record name for that copy, the
+      * same way STUDENT.CPY is used.
+      *
+      * Example:
+      *   FD  OilPriceFile.
+      *       COPY "OILPRICE.CPY" REPLACING ==REC-NAME== BY ==OilPriceRec==.
+      ******************************************************************
+       01  REC-NAME.
+           02  OP-Oil-Num            PIC 99.
+           02  OP-Oil-Cost           PIC 99V99.
