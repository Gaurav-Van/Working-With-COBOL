@@ -0,0 +1,26 @@
+      ******************************************************************
+      * STUDENT.CPY
+      * Shared student master record layout, used by every program
+      * that reads or writes a student file (STUDENTS.DAT, the
+      * transaction files, STUDENTS.NEW, and the MergeFiles work file).
+      *
+      * A program COPYs this once per record it needs, replacing
+      * REC-NAME with the 01-level record name for that copy. Field
+      * names repeat across copies (that is how COBOL COPY works), so
+      * refer to a field as "Student-Id OF StudentRec" etc. where more
+      * than one copy is in scope.
+      *
+      * Example:
+      *   FD  StudentFile.
+      *       COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==StudentRec==.
+      ******************************************************************
+       01  REC-NAME.
+           02  Student-Id            PIC 9(7).
+           02  Last-Name              PIC X(8).
+           02  First-Name             PIC X(6).
+           02  Program-Code           PIC X(2).
+           02  Enrollment-Status      PIC X(1).
+               88  Student-Active     VALUE "A".
+               88  Student-Inactive   VALUE "I".
+               88  Student-Withdrawn  VALUE "W".
+           02  Balance-Due            PIC 9(4)V99.
