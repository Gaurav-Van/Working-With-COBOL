@@ -1,7 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TicTacToe.
-       
+      *Load-Stats/Save-Stats carry WS-WINS/WS-GAMES/WS-MOVES across
+      *runs via TTTSTATS.DAT, so the stats line reflects lifetime
+      *history instead of resetting every run. WS-MOVES is therefore
+      *the lifetime move count; WS-GAME-MOVES is the separate
+      *per-game counter the stalemate check needs.
+      *Compute-Computer-Move gives single-player mode (operator
+      *opts in via WS-VS-COMPUTER at startup) a real opponent: it
+      *takes a winning move if one exists, else blocks the human's
+      *winning move, else falls back to center/corner/edge.
+      *Log-Move appends every accepted move to TTTMOVES.DAT.
+      *The win-mask table loads from TTTMASKS.DAT via Load-Win-Masks
+      *instead of the eight hardcoded MOVE statements it replaces.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StatsFile ASSIGN TO "TTTSTATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Stats-File-Status.
+
+           SELECT MoveHistoryFile ASSIGN TO "TTTMOVES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Move-History-File-Status.
+
+           SELECT WinMaskFile ASSIGN TO "TTTMASKS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Win-Mask-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD StatsFile.
+       01 StatsRec.
+           02 STS-Wins PIC 9(4).
+           02 STS-Games PIC 9(4).
+           02 STS-Moves PIC 9(4).
+
+       FD MoveHistoryFile.
+       01 MoveHistoryRec.
+           02 MHR-Game-Num PIC 9(4).
+           02 MHR-Move-Num PIC 9(2).
+           02 MHR-Player PIC X(1).
+           02 MHR-Move PIC X(2).
+           02 MHR-Grid PIC X(9).
+
+       FD WinMaskFile.
+       01 WinMaskRec PIC X(9).
+
        WORKING-STORAGE SECTION.
        01 WS-PLAYER PIC A(1).
                    88 PLAYER-ONE VALUE "X".
@@ -12,8 +57,6 @@
                    88 MOVE-COMPLETE VALUES "WIN", "LOSE", "FAIL".
        01 WS-MASK-DETECTED PIC 9(1).
                    88 WIN-DETECTED VALUES 3, 4, 5, 6, 7, 8, 9.
-       01 WS-COMPUTER-MOVED PIC 9(1).
-                   88 COMPUTER-MOVED VALUE 1.
        01 WS-EOF PIC 9(1).
                    88 EOF VALUE 1.
        01 WS-SWAP-PLAYERS PIC 9(1).
@@ -30,33 +73,89 @@
         01 WS-MASK-COUNT PIC 9(1).
         01 WS-COL PIC 9(1).
         01 WS-ROW PIC 9(1).
-        01 WS-WINS PIC 9(2).
-        01 WS-MOVES PIC 9(2).
-        01 WS-GAMES PIC 9(2).
-        01 WS-COMPUTER-MOVE PIC 9(1).
+        01 WS-WINS PIC 9(4) VALUE 0.
+        01 WS-MOVES PIC 9(4) VALUE 0.
+        01 WS-GAMES PIC 9(4) VALUE 0.
+        01 WS-GAME-MOVES PIC 9(1) VALUE 0.
         01 WS-DETECT-LOOP-COUNT PIC 9(1).
         01 WS-MESSAGE PIC X(128).
         01 WS-INSTRUCTION PIC X(16).
         01 WS-FLAT-GAME-GRID PIC X(9).
-       
+        01 WS-Stats-File-Status PIC XX.
+        01 WS-Move-History-File-Status PIC XX.
+        01 WS-Win-Mask-File-Status PIC XX.
+        01 WS-Mask-Load-Idx PIC 9(1).
+        01 WS-VS-COMPUTER PIC X VALUE "N".
+            88 VS-Computer-Mode VALUE "Y" "y".
+        01 WS-CM-Mark PIC X(1).
+        01 WS-CM-Mask-Idx PIC 9(1).
+        01 WS-CM-Pos PIC 9(2).
+        01 WS-CM-Move-Count PIC 9(1).
+        01 WS-CM-Empty-Count PIC 9(1).
+        01 WS-CM-Empty-Pos PIC 9(2).
+        01 WS-CM-Found PIC 9(1).
+        01 WS-CM-Row PIC 9(1).
+        01 WS-CM-Col PIC 9(1).
+
        PROCEDURE DIVISION.
            MOVE "X" TO WS-PLAYER
-           MOVE "111000000" TO WS-WIN-MASK-ROW(1)
-           MOVE "000111000" TO WS-WIN-MASK-ROW(2)
-           MOVE "000000111" TO WS-WIN-MASK-ROW(3)
-           MOVE "100010001" TO WS-WIN-MASK-ROW(4)
-           MOVE "001010100" TO WS-WIN-MASK-ROW(5)
-           MOVE "100100100" TO WS-WIN-MASK-ROW(6)
-           MOVE "010010010" TO WS-WIN-MASK-ROW(7)
-           MOVE "001001001" TO WS-WIN-MASK-ROW(8)
+           PERFORM Load-Win-Masks
+           PERFORM Load-Stats
+           DISPLAY "Play against the computer? (Y/N): "
+           ACCEPT WS-VS-COMPUTER
            PERFORM GAME-LOOP-PARAGRAPH
                WITH TEST AFTER UNTIL FINISHED-PLAYING
+           PERFORM Save-Stats
            STOP RUN.
-       
+
+       Load-Win-Masks.
+           MOVE 0 TO WS-EOF
+           MOVE 1 TO WS-Mask-Load-Idx
+           OPEN INPUT WinMaskFile
+           IF WS-Win-Mask-File-Status = "00"
+               READ WinMaskFile AT END SET EOF TO TRUE END-READ
+               PERFORM UNTIL EOF OR WS-Mask-Load-Idx > 8
+                   MOVE WinMaskRec TO WS-WIN-MASK-ROW(WS-Mask-Load-Idx)
+                   ADD 1 TO WS-Mask-Load-Idx END-ADD
+                   READ WinMaskFile AT END SET EOF TO TRUE END-READ
+               END-PERFORM
+               CLOSE WinMaskFile
+           ELSE
+               DISPLAY "TTTMASKS.DAT not found -- using built-in masks."
+               MOVE "111000000" TO WS-WIN-MASK-ROW(1)
+               MOVE "000111000" TO WS-WIN-MASK-ROW(2)
+               MOVE "000000111" TO WS-WIN-MASK-ROW(3)
+               MOVE "100010001" TO WS-WIN-MASK-ROW(4)
+               MOVE "001010100" TO WS-WIN-MASK-ROW(5)
+               MOVE "100100100" TO WS-WIN-MASK-ROW(6)
+               MOVE "010010010" TO WS-WIN-MASK-ROW(7)
+               MOVE "001001001" TO WS-WIN-MASK-ROW(8)
+           END-IF.
+
+       Load-Stats.
+           OPEN INPUT StatsFile
+           IF WS-Stats-File-Status = "00"
+               READ StatsFile AT END CONTINUE END-READ
+               MOVE STS-Wins TO WS-WINS
+               MOVE STS-Games TO WS-GAMES
+               MOVE STS-Moves TO WS-MOVES
+               CLOSE StatsFile
+           ELSE
+               DISPLAY "TTTSTATS.DAT not found -- starting fresh stats."
+           END-IF.
+
+       Save-Stats.
+           OPEN OUTPUT StatsFile
+           MOVE WS-WINS TO STS-Wins
+           MOVE WS-GAMES TO STS-Games
+           MOVE WS-MOVES TO STS-Moves
+           WRITE StatsRec
+           CLOSE StatsFile.
+
        GAME-LOOP-PARAGRAPH.
                INITIALIZE WS-GAME-GRID
                INITIALIZE WS-STATE
-               INITIALIZE WS-MOVES
+               INITIALIZE WS-GAME-MOVES
                MOVE "Make a move like 'A2'" TO WS-MESSAGE
                PERFORM GAME-FRAME-PARAGRAPH
                    WITH TEST AFTER UNTIL GAME-OVER
@@ -111,9 +210,40 @@
                    AND WS-CELL(WS-ROW,WS-COL) = " "
                THEN
                    MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+               PERFORM Log-Move
                ELSE
                    MOVE "FAIL" TO WS-MOVE-OUTCOME
                END-IF
+               PERFORM Check-Move-Outcome-Paragraph
+               IF VS-Computer-Mode AND NOT GAME-OVER
+                   AND WS-MOVE-OUTCOME IS NOT EQUAL TO "FAIL"
+                   AND PLAYER-TWO
+                   PERFORM Compute-Computer-Move
+                   PERFORM Log-Move
+                   PERFORM Check-Move-Outcome-Paragraph
+               END-IF
+           .
+
+       Log-Move.
+               IF WS-MOVE-OUTCOME IS NOT EQUAL TO "FAIL"
+                   OPEN EXTEND MoveHistoryFile
+                   IF WS-Move-History-File-Status IS NOT EQUAL TO "00"
+                       OPEN OUTPUT MoveHistoryFile
+                   END-IF
+                   MOVE WS-GAMES TO MHR-Game-Num
+                   ADD 1 TO MHR-Game-Num
+                   MOVE WS-GAME-MOVES TO MHR-Move-Num
+                   ADD 1 TO MHR-Move-Num
+                   MOVE WS-PLAYER TO MHR-Player
+                   MOVE WS-ROW TO MHR-Move(1:1)
+                   MOVE WS-COL TO MHR-Move(2:1)
+                   MOVE WS-GAME-GRID TO MHR-Grid
+                   WRITE MoveHistoryRec
+                   CLOSE MoveHistoryFile
+               END-IF
+           .
+
+       Check-Move-Outcome-Paragraph.
                MOVE WS-GAME-GRID TO WS-FLAT-GAME-GRID
                IF PLAYER-ONE
                    INSPECT WS-FLAT-GAME-GRID REPLACING ALL "X" BY "1"
@@ -129,8 +259,8 @@
              MOVE WS-WIN-MASK-ROW(WS-MASK-COUNT) TO WS-CURRENT-WIN-MASK
                    PERFORM VALIDATE-WIN-PARAGRAPH
                END-PERFORM
-               
-               IF NOT MOVE-COMPLETE AND WS-MOVES IS EQUAL TO 8
+
+               IF NOT MOVE-COMPLETE AND WS-GAME-MOVES IS EQUAL TO 8
                    MOVE "STALE" TO WS-MOVE-OUTCOME
                END-IF
                INITIALIZE WS-SWAP-PLAYERS
@@ -139,19 +269,22 @@
                    MOVE "WINNER! (^_^)" TO WS-MESSAGE
                    MOVE "WIN" TO WS-STATE
                    SET WS-SWAP-PLAYERS TO 1
+                   ADD 1 TO WS-MOVES, WS-GAME-MOVES END-ADD
                WHEN "LOSE"
                    MOVE "YOU DIED (x_x)" TO WS-MESSAGE
                    MOVE "LOSE" TO WS-STATE
                    SET WS-SWAP-PLAYERS TO 1
+                   ADD 1 TO WS-MOVES, WS-GAME-MOVES END-ADD
                WHEN "STALE"
                    MOVE "Stalemate! (>_<)" TO WS-MESSAGE
                    MOVE "STALE" TO WS-STATE
+                   ADD 1 TO WS-MOVES, WS-GAME-MOVES END-ADD
                WHEN "FAIL"
                    MOVE "Invalid move... (o_O)" TO WS-MESSAGE
                WHEN OTHER
                    MOVE "Enter a move" TO WS-MESSAGE
                    SET WS-SWAP-PLAYERS TO 1
-                   ADD 1 TO WS-MOVES END-ADD
+                   ADD 1 TO WS-MOVES, WS-GAME-MOVES END-ADD
                END-EVALUATE
                IF SWAP-PLAYERS
                    IF PLAYER-ONE
@@ -161,7 +294,76 @@
                    END-IF
                END-IF
            .
-           
+
+       Compute-Computer-Move.
+               MOVE "O" TO WS-CM-Mark
+               PERFORM Find-Winning-Cell
+               IF WS-CM-Found IS EQUAL TO 0
+                   MOVE "X" TO WS-CM-Mark
+                   PERFORM Find-Winning-Cell
+               END-IF
+               IF WS-CM-Found IS EQUAL TO 0
+                   PERFORM Find-Open-Cell
+               END-IF
+               MOVE "O" TO WS-CELL(WS-CM-Row,WS-CM-Col)
+               MOVE WS-CM-Row TO WS-ROW
+               MOVE WS-CM-Col TO WS-COL
+           .
+
+       Find-Winning-Cell.
+               MOVE 0 TO WS-CM-Found
+               MOVE 1 TO WS-CM-Mask-Idx
+               PERFORM UNTIL WS-CM-Found IS EQUAL TO 1
+                       OR WS-CM-Mask-Idx > 8
+                   MOVE 0 TO WS-CM-Move-Count
+                   MOVE 0 TO WS-CM-Empty-Count
+                   MOVE 1 TO WS-CM-Pos
+                   PERFORM UNTIL WS-CM-Pos > 9
+                       IF WS-WIN-MASK-ROW(WS-CM-Mask-Idx)(WS-CM-Pos:1)
+                               IS EQUAL TO "1"
+                           COMPUTE WS-CM-Col =
+                               FUNCTION MOD(WS-CM-Pos - 1, 3) + 1
+                           COMPUTE WS-CM-Row =
+                               ((WS-CM-Pos - 1) / 3) + 1
+                           IF WS-CELL(WS-CM-Row,WS-CM-Col)
+                                   IS EQUAL TO WS-CM-Mark
+                               ADD 1 TO WS-CM-Move-Count
+                           END-IF
+                           IF WS-CELL(WS-CM-Row,WS-CM-Col)
+                                   IS EQUAL TO " "
+                               ADD 1 TO WS-CM-Empty-Count
+                               MOVE WS-CM-Pos TO WS-CM-Empty-Pos
+                           END-IF
+                       END-IF
+                       ADD 1 TO WS-CM-Pos
+                   END-PERFORM
+                   IF WS-CM-Move-Count IS EQUAL TO 2
+                           AND WS-CM-Empty-Count IS EQUAL TO 1
+                       COMPUTE WS-CM-Col =
+                           FUNCTION MOD(WS-CM-Empty-Pos - 1, 3) + 1
+                       COMPUTE WS-CM-Row =
+                           ((WS-CM-Empty-Pos - 1) / 3) + 1
+                       MOVE 1 TO WS-CM-Found
+                   END-IF
+                   ADD 1 TO WS-CM-Mask-Idx
+               END-PERFORM
+           .
+
+       Find-Open-Cell.
+               MOVE 2 TO WS-CM-Row
+               MOVE 2 TO WS-CM-Col
+               IF WS-CELL(2,2) IS NOT EQUAL TO " "
+                   MOVE 1 TO WS-CM-Pos
+                   PERFORM UNTIL
+                           WS-CELL(WS-CM-Row,WS-CM-Col) IS EQUAL TO " "
+                       COMPUTE WS-CM-Col =
+                           FUNCTION MOD(WS-CM-Pos - 1, 3) + 1
+                       COMPUTE WS-CM-Row = ((WS-CM-Pos - 1) / 3) + 1
+                       ADD 1 TO WS-CM-Pos
+                   END-PERFORM
+               END-IF
+           .
+
        VALIDATE-WIN-PARAGRAPH.
                INITIALIZE WS-MASK-DETECTED
                SET WS-DETECT-LOOP-COUNT TO 1
