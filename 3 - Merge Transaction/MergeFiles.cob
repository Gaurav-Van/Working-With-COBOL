@@ -1,46 +1,604 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. MergeFiles.
-000300* Example program demonstrating the use of the MERGE.
-000400* The program merges the file Students.Dat and 
-000500* Transins.Dat to create a new file Students.New.
-000600* A problem with using the MERGE for inserting records is that 
-000700* duplicate records are not detected.
-000800
-000900 ENVIRONMENT DIVISION.
-001000 INPUT-OUTPUT SECTION.
-001100 FILE-CONTROL.
-001200     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-001300              ORGANIZATION IS LINE SEQUENTIAL.
-001400 
-001500     SELECT InsertionsFile ASSIGN TO "TRANSINS.DAT"
-001600              ORGANIZATION IS LINE SEQUENTIAL.
-001700 
-001800     SELECT NewStudentFile    ASSIGN TO "STUDENTS.NEW"
-001900              ORGANIZATION IS LINE SEQUENTIAL.
-002000 
-002100     SELECT WorkFile ASSIGN TO "WORK.TMP".
-002200 
-002300 DATA DIVISION.
-002400 FILE SECTION.
-002500 FD  StudentFile.
-002600 01  StudentRec             PIC X(30).
-002700 
-002800 FD  InsertionsFile.
-002900 01  InsertionRec           PIC X(30).
-003000 
-003100 FD  NewStudentFile.
-003200 01  NewStudentRec          PIC X(30).
-003300 
-003400 SD  WorkFile.
-003500 01  WorkRec.
-003600     02 WStudentId          PIC 9(7).
-003700     02 FILLER              PIC X(23).
-003800 
-003900 PROCEDURE DIVISION.
-004000 Begin.
-004100     MERGE WorkFile
-004200        ON ASCENDING KEY WStudentId
-004300        USING InsertionsFile,  StudentFile
-004400        GIVING NewStudentFile.
-004500     STOP RUN.
-004600     
\ No newline at end of file
+000300* Merges Students.Dat and Transins.Dat (insertions) to produce
+000400* Students.New. A plain MERGE verb does not detect duplicate
+000500* keys, so Detect-Duplicate-Keys walks both inputs first (they
+000600* are already in key order, same as the merge requires) and
+000700* reports any id present in both.
+000800* Merge-Insertions-And-Base then does the actual merge by hand
+000900* (rather than the MERGE verb) so it can be checkpointed: every
+000950* WS-Checkpoint-Interval records written it records the last
+000960* merged Student-Id in CHECKPOINT.DAT. If a run abends partway
+000970* through a large TRANSINS.DAT batch, operations stages the
+000980* partial MERGED.TMP from the failed run as MERGED.CKPT and
+000990* resubmits -- Load-Checkpoint/Copy-Forward-Checkpoint see the
+000995* "I" (in-progress) status, copy the already-merged records
+000996* forward, and skip back over the same records in StudentFile
+000997* and InsertionsFile, so only the unmerged tail is redone.
+000998* Record layout comes from the shared STUDENT.CPY copybook so
+000999* this program and any future student-reporting program agree
+001000* on field positions.
+001010* Apply-Changes-And-Deletes then applies TRANSCHG.DAT (field
+001020* changes) and TRANSDEL.DAT (removals) against the merged
+001030* insert/base output, so one run can add, change, and delete
+001040* students in a single pass. Like StudentFile/InsertionsFile,
+001050* ChangeFile and DeleteFile must already be in ascending
+001060* Student-Id order.
+001062* Load-Run-Date reads RUNDATE.DAT, the run-date stamp a batch
+001064* control step writes ahead of calling this program (falling
+001066* back to today's date if run standalone), so the control report
+001068* and OilSalesData's report agree on what run they belong to.
+001070* Begin also sets RETURN-CODE on the way out -- nonzero if a
+001072* duplicate key turned up or the reconciliation failed -- so a
+001074* batch control step can halt before running OilSalesData
+001076* against a merge it can't trust.
+001000
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+001500              ORGANIZATION IS LINE SEQUENTIAL.
+001600
+001700     SELECT InsertionsFile ASSIGN TO "TRANSINS.DAT"
+001800              ORGANIZATION IS LINE SEQUENTIAL.
+001900
+002000     SELECT NewStudentFile    ASSIGN TO "STUDENTS.NEW"
+002100              ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002210     SELECT ChangeFile ASSIGN TO "TRANSCHG.DAT"
+002220              ORGANIZATION IS LINE SEQUENTIAL
+002225              FILE STATUS IS WS-Change-File-Status.
+002230
+002240     SELECT DeleteFile ASSIGN TO "TRANSDEL.DAT"
+002250              ORGANIZATION IS LINE SEQUENTIAL
+002255              FILE STATUS IS WS-Delete-File-Status.
+002260
+002270     SELECT MergedFile ASSIGN TO "MERGED.TMP"
+002280              ORGANIZATION IS LINE SEQUENTIAL.
+002290
+002300     SELECT CheckpointFile ASSIGN TO "CHECKPOINT.DAT"
+002305              ORGANIZATION IS LINE SEQUENTIAL
+002307              FILE STATUS IS WS-Checkpoint-File-Status.
+
+002310     SELECT CheckpointCopyFile ASSIGN TO "MERGED.CKPT"
+002315              ORGANIZATION IS LINE SEQUENTIAL
+002317              FILE STATUS IS WS-Ckpt-Copy-File-Status.
+002400
+002500     SELECT DupExceptionFile ASSIGN TO "DUPEXCP.RPT"
+002600              ORGANIZATION IS LINE SEQUENTIAL.
+002650
+002660     SELECT ControlReportFile ASSIGN TO "MERGECTL.RPT"
+002670              ORGANIZATION IS LINE SEQUENTIAL.
+002680
+002685     SELECT RunDateFile ASSIGN TO "RUNDATE.DAT"
+002690              ORGANIZATION IS LINE SEQUENTIAL
+002695              FILE STATUS IS WS-Run-Date-File-Status.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  StudentFile.
+003100     COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==StudentRec==.
+003200
+003600 FD  InsertionsFile.
+003700     COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==InsertRec==.
+003800
+004200 FD  NewStudentFile.
+004300     COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==NewStudRec==.
+004400
+004410 FD  ChangeFile.
+004420     COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==ChangeRec==.
+004430
+004440 FD  DeleteFile.
+004450     COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==DeleteRec==.
+004460
+004470 FD  MergedFile.
+004480     COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==MergedRec==.
+004490
+004500 FD  CheckpointFile.
+004510 01  CheckpointRec.
+004520     02  CP-Last-Id         PIC 9(7).
+004530     02  CP-Status          PIC X(1).
+004540
+004550 FD  CheckpointCopyFile.
+004560     COPY "STUDENT.CPY" REPLACING ==REC-NAME== BY ==CkptRec==.
+004900
+005000 FD  DupExceptionFile.
+005100 01  DupExceptionLine       PIC X(100).
+005150
+005160 FD  ControlReportFile.
+005170 01  ControlReportLine      PIC X(100).
+005180
+005190 FD  RunDateFile.
+005195 01  RunDateRec             PIC 9(8).
+005200
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-Student-EOF         PIC 9       VALUE 0.
+005500     88 Student-EOF                     VALUE 1.
+005600 01  WS-Insertion-EOF       PIC 9       VALUE 0.
+005700     88 Insertion-EOF                   VALUE 1.
+005710 01  WS-Output-EOF          PIC 9       VALUE 0.
+005720     88 Output-EOF                      VALUE 1.
+005730 01  WS-Change-EOF          PIC 9       VALUE 0.
+005740     88 Change-EOF                      VALUE 1.
+005750 01  WS-Delete-EOF          PIC 9       VALUE 0.
+005760     88 Delete-EOF                      VALUE 1.
+005770 01  WS-Merged-EOF          PIC 9       VALUE 0.
+005780     88 Merged-EOF                      VALUE 1.
+005785 01  WS-Ckpt-Copy-EOF       PIC 9       VALUE 0.
+005786     88 Ckpt-Copy-EOF                   VALUE 1.
+005789 01  WS-Checkpoint-File-Status  PIC XX.
+005790 01  WS-Ckpt-Copy-File-Status   PIC XX.
+005791 01  WS-Change-File-Status      PIC XX.
+005792 01  WS-Delete-File-Status      PIC XX.
+005794 01  WS-Restart-Mode        PIC 9       VALUE 0.
+005796     88 Restart-Mode                    VALUE 1.
+005798 01  WS-Restart-Id          PIC 9(7)    VALUE ZEROS.
+005799 01  WS-Last-Written-Id     PIC 9(7)    VALUE ZEROS.
+005799 01  WS-Checkpoint-Interval PIC 9(4)    VALUE 100.
+005799 01  WS-Since-Checkpoint    PIC 9(4)    VALUE ZEROS.
+005800 01  WS-Dup-Count           PIC 9(5)    VALUE ZEROS.
+005900 01  WS-Dup-Heading         PIC X(100)
+006000     VALUE "DUPLICATE STUDENT ID EXCEPTION REPORT".
+006100 01  WS-Dup-Detail          PIC X(100) VALUE SPACES.
+006200 01  WS-Dup-None            PIC X(100)
+006300     VALUE "  No duplicate student ids found between inputs.".
+006310
+006320 01  WS-Student-Count       PIC 9(7)    VALUE ZEROS.
+006330 01  WS-Insertion-Count     PIC 9(7)    VALUE ZEROS.
+006340 01  WS-Output-Count        PIC 9(7)    VALUE ZEROS.
+006350 01  WS-Expected-Count      PIC 9(7)    VALUE ZEROS.
+006352 01  WS-Change-Count        PIC 9(7)    VALUE ZEROS.
+006354 01  WS-Delete-Count        PIC 9(7)    VALUE ZEROS.
+006356 01  WS-Change-Applied      PIC 9(7)    VALUE ZEROS.
+006358 01  WS-Delete-Applied      PIC 9(7)    VALUE ZEROS.
+006360 01  WS-Control-Heading     PIC X(100)
+006370     VALUE "MERGEFILES CONTROL-TOTAL RECONCILIATION REPORT".
+006380 01  WS-Control-Detail      PIC X(100) VALUE SPACES.
+006390 01  WS-Control-Result      PIC X(100) VALUE SPACES.
+006392
+006394 01  WS-Run-Date-File-Status PIC XX.
+006396 01  WS-Run-Date             PIC 9(8).
+006397 01  WS-Run-Date-Edited      PIC 9999/99/99.
+006398 01  WS-Run-Failed           PIC 9     VALUE 0.
+006399     88 Run-Failed                     VALUE 1.
+006400
+006500 PROCEDURE DIVISION.
+006600 Begin.
+006610     PERFORM Load-Run-Date.
+006700     PERFORM Detect-Duplicate-Keys.
+006750     PERFORM Merge-Insertions-And-Base.
+007120     PERFORM Apply-Changes-And-Deletes.
+007150     PERFORM Produce-Control-Report.
+007160     IF Run-Failed
+007170         MOVE 1 TO RETURN-CODE
+007180     ELSE
+007190         MOVE 0 TO RETURN-CODE
+007195     END-IF.
+007200     STOP RUN.
+007300
+007310 Load-Run-Date.
+007320     OPEN INPUT RunDateFile.
+007330     IF WS-Run-Date-File-Status = "00"
+007340         READ RunDateFile
+007350             AT END CONTINUE
+007360         END-READ
+007370         MOVE RunDateRec TO WS-Run-Date
+007380         CLOSE RunDateFile
+007390     ELSE
+007400         MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date
+007410     END-IF.
+007420
+007400 Detect-Duplicate-Keys.
+007500     OPEN INPUT StudentFile
+007600     OPEN INPUT InsertionsFile
+007700     OPEN OUTPUT DupExceptionFile.
+007800
+007900     WRITE DupExceptionLine FROM WS-Dup-Heading.
+008000
+008100     READ StudentFile
+008200         AT END SET Student-EOF TO TRUE
+008300     END-READ.
+008310     PERFORM Count-Student-Record.
+008400     READ InsertionsFile
+008500         AT END SET Insertion-EOF TO TRUE
+008600     END-READ.
+008610     PERFORM Count-Insertion-Record.
+008700
+008800     PERFORM UNTIL Student-EOF OR Insertion-EOF
+008900         IF Student-Id OF StudentRec = Student-Id OF InsertRec
+009000             ADD 1 TO WS-Dup-Count
+009050             MOVE SPACES TO WS-Dup-Detail
+009100             STRING "  ID " Student-Id OF StudentRec
+009200                 " appears in both files -- STUDENTS.DAT: "
+009300                 StudentRec
+009400                 DELIMITED BY SIZE INTO WS-Dup-Detail
+009500             END-STRING
+009600             WRITE DupExceptionLine FROM WS-Dup-Detail
+009650             MOVE SPACES TO WS-Dup-Detail
+009700             STRING "    TRANSINS.DAT: " InsertRec
+009800                 DELIMITED BY SIZE INTO WS-Dup-Detail
+009900             END-STRING
+010000             WRITE DupExceptionLine FROM WS-Dup-Detail
+010100             READ StudentFile
+010200                 AT END SET Student-EOF TO TRUE
+010300             END-READ
+010310             PERFORM Count-Student-Record
+010400             READ InsertionsFile
+010500                 AT END SET Insertion-EOF TO TRUE
+010600             END-READ
+010610             PERFORM Count-Insertion-Record
+010700         ELSE
+010800             IF Student-Id OF StudentRec < Student-Id OF InsertRec
+010900                 READ StudentFile
+011000                     AT END SET Student-EOF TO TRUE
+011100                 END-READ
+011110                 PERFORM Count-Student-Record
+011200             ELSE
+011300                 READ InsertionsFile
+011400                     AT END SET Insertion-EOF TO TRUE
+011500                 END-READ
+011510                 PERFORM Count-Insertion-Record
+011600             END-IF
+011700         END-IF
+011800     END-PERFORM.
+011810
+011820*    One file may still have unread records once the other hits
+011830*    EOF -- drain it so the control totals cover every record.
+011840     PERFORM UNTIL Student-EOF
+011850         READ StudentFile
+011860             AT END SET Student-EOF TO TRUE
+011870         END-READ
+011880         PERFORM Count-Student-Record
+011890     END-PERFORM.
+011900     PERFORM UNTIL Insertion-EOF
+011910         READ InsertionsFile
+011920             AT END SET Insertion-EOF TO TRUE
+011930         END-READ
+011940         PERFORM Count-Insertion-Record
+011950     END-PERFORM.
+011960
+012000     IF WS-Dup-Count = ZERO
+012100         WRITE DupExceptionLine FROM WS-Dup-None
+012150     ELSE
+012160         SET Run-Failed TO TRUE
+012200     END-IF.
+012300
+012400     CLOSE StudentFile, InsertionsFile, DupExceptionFile.
+012410
+012412 Count-Student-Record.
+012414     IF NOT Student-EOF
+012416         ADD 1 TO WS-Student-Count
+012418     END-IF.
+012419
+012420 Count-Insertion-Record.
+012421     IF NOT Insertion-EOF
+012422         ADD 1 TO WS-Insertion-Count
+012423     END-IF.
+012424
+012500 Merge-Insertions-And-Base.
+012510     PERFORM Load-Checkpoint.
+012520
+012530     OPEN OUTPUT MergedFile.
+012540     IF Restart-Mode
+012550         PERFORM Copy-Forward-Checkpoint
+012560     END-IF.
+012570
+012580     OPEN INPUT StudentFile
+012590     OPEN INPUT InsertionsFile.
+012600     MOVE 0 TO WS-Student-EOF.
+012610     MOVE 0 TO WS-Insertion-EOF.
+012620
+012630     READ StudentFile
+012640         AT END SET Student-EOF TO TRUE
+012650     END-READ.
+012660*    On a restart, the records up to WS-Restart-Id were already
+012670*    written to MergedFile by a prior run (see Copy-Forward-
+012680*    Checkpoint) -- skip back over them in both source files.
+012690     PERFORM UNTIL Student-EOF
+012700          OR NOT Restart-Mode
+012710          OR Student-Id OF StudentRec > WS-Restart-Id
+012720         READ StudentFile
+012730             AT END SET Student-EOF TO TRUE
+012740         END-READ
+012750     END-PERFORM.
+012760
+012770     READ InsertionsFile
+012780         AT END SET Insertion-EOF TO TRUE
+012790     END-READ.
+012800     PERFORM UNTIL Insertion-EOF
+012810          OR NOT Restart-Mode
+012820          OR Student-Id OF InsertRec > WS-Restart-Id
+012830         READ InsertionsFile
+012840             AT END SET Insertion-EOF TO TRUE
+012850         END-READ
+012860     END-PERFORM.
+012870
+012880     PERFORM UNTIL Student-EOF OR Insertion-EOF
+012890         IF Student-Id OF StudentRec < Student-Id OF InsertRec
+012900             WRITE MergedRec FROM StudentRec
+012910             MOVE Student-Id OF MergedRec TO WS-Last-Written-Id
+012930             READ StudentFile
+012940                 AT END SET Student-EOF TO TRUE
+012950             END-READ
+012960         ELSE
+012970             WRITE MergedRec FROM InsertRec
+012980             MOVE Student-Id OF MergedRec TO WS-Last-Written-Id
+013000             READ InsertionsFile
+013010                 AT END SET Insertion-EOF TO TRUE
+013020             END-READ
+013030         END-IF
+013031*        A checkpoint here must wait until every record sharing
+013032*        WS-Last-Written-Id -- in EITHER file -- has been written,
+013033*        not just the one just written by this iteration. Otherwise
+013034*        a restart's skip-loops (which skip up through WS-Restart-Id)
+013035*        would skip a still-unwritten duplicate of that same id.
+013036         IF (Student-EOF OR Student-Id OF StudentRec NOT =
+013037                 WS-Last-Written-Id)
+013038             AND (Insertion-EOF OR Student-Id OF InsertRec NOT =
+013039                 WS-Last-Written-Id)
+013040             PERFORM Maybe-Write-Checkpoint
+013041         END-IF
+013042     END-PERFORM.
+013050
+013060     PERFORM UNTIL Student-EOF
+013070         WRITE MergedRec FROM StudentRec
+013080         MOVE Student-Id OF MergedRec TO WS-Last-Written-Id
+013100         READ StudentFile
+013110             AT END SET Student-EOF TO TRUE
+013120         END-READ
+013121         IF Student-EOF OR Student-Id OF StudentRec NOT =
+013122                 WS-Last-Written-Id
+013123             PERFORM Maybe-Write-Checkpoint
+013124         END-IF
+013130     END-PERFORM.
+013140
+013150     PERFORM UNTIL Insertion-EOF
+013160         WRITE MergedRec FROM InsertRec
+013170         MOVE Student-Id OF MergedRec TO WS-Last-Written-Id
+013190         READ InsertionsFile
+013200             AT END SET Insertion-EOF TO TRUE
+013210         END-READ
+013211         IF Insertion-EOF OR Student-Id OF InsertRec NOT =
+013212                 WS-Last-Written-Id
+013213             PERFORM Maybe-Write-Checkpoint
+013214         END-IF
+013220     END-PERFORM.
+013230
+013240     CLOSE StudentFile, InsertionsFile, MergedFile.
+013250     PERFORM Write-Checkpoint-Complete.
+013260
+013270 Load-Checkpoint.
+013280     MOVE 0 TO WS-Restart-Mode.
+013290     MOVE ZEROS TO WS-Restart-Id.
+013300     OPEN INPUT CheckpointFile.
+013310     IF WS-Checkpoint-File-Status = "00"
+013320         READ CheckpointFile
+013330             AT END CONTINUE
+013340         END-READ
+013350         IF CP-Status = "I"
+013360             SET Restart-Mode TO TRUE
+013370             MOVE CP-Last-Id TO WS-Restart-Id
+013380         END-IF
+013390         CLOSE CheckpointFile
+013400     END-IF.
+013410
+013420 Copy-Forward-Checkpoint.
+013430*    Operations stages the prior (interrupted) run's MERGED.TMP
+013440*    as MERGED.CKPT before resubmitting -- copy its already-
+013450*    merged records forward so this run need not redo them.
+013460     MOVE 0 TO WS-Ckpt-Copy-EOF.
+013470     OPEN INPUT CheckpointCopyFile.
+013480     IF WS-Ckpt-Copy-File-Status = "00"
+013490         READ CheckpointCopyFile
+013500             AT END SET Ckpt-Copy-EOF TO TRUE
+013510         END-READ
+013520         PERFORM UNTIL Ckpt-Copy-EOF
+013530             WRITE MergedRec FROM CkptRec
+013540             READ CheckpointCopyFile
+013550                 AT END SET Ckpt-Copy-EOF TO TRUE
+013560             END-READ
+013570         END-PERFORM
+013580         CLOSE CheckpointCopyFile
+013585     ELSE
+013586*        CHECKPOINT.DAT says id WS-Restart-Id is already in
+013587*        MergedFile, but there is no MERGED.CKPT to copy those
+013588*        records forward from -- the skip-loops below would
+013589*        trust WS-Restart-Id anyway and silently drop every
+013590*        StudentFile/InsertionsFile record at or below it, so
+013591*        abort here instead of merging a corrupt result.
+013592         DISPLAY "MERGED.CKPT missing for restart at id "
+013593             WS-Restart-Id " -- stage it before resubmitting."
+013594         SET Run-Failed TO TRUE
+013595         MOVE 1 TO RETURN-CODE
+013596         STOP RUN
+013597     END-IF.
+013600
+013610 Maybe-Write-Checkpoint.
+013620     ADD 1 TO WS-Since-Checkpoint.
+013630     IF WS-Since-Checkpoint >= WS-Checkpoint-Interval
+013640         PERFORM Write-Checkpoint-InProgress
+013650         MOVE 0 TO WS-Since-Checkpoint
+013660     END-IF.
+013670
+013680 Write-Checkpoint-InProgress.
+013690     OPEN OUTPUT CheckpointFile.
+013700     MOVE WS-Last-Written-Id TO CP-Last-Id.
+013710     MOVE "I" TO CP-Status.
+013720     WRITE CheckpointRec.
+013730     CLOSE CheckpointFile.
+013740
+013750 Write-Checkpoint-Complete.
+013760     OPEN OUTPUT CheckpointFile.
+013770     MOVE WS-Last-Written-Id TO CP-Last-Id.
+013780     MOVE "C" TO CP-Status.
+013790     WRITE CheckpointRec.
+013800     CLOSE CheckpointFile.
+013810
+013000 Apply-Changes-And-Deletes.
+013010     OPEN INPUT MergedFile
+013020     OPEN INPUT ChangeFile
+013030     OPEN INPUT DeleteFile
+013040     OPEN OUTPUT NewStudentFile.
+013050
+013060     READ MergedFile
+013070         AT END SET Merged-EOF TO TRUE
+013080     END-READ.
+013085     IF WS-Change-File-Status = "00"
+013090         READ ChangeFile
+013100             AT END SET Change-EOF TO TRUE
+013110         END-READ
+013115         PERFORM Count-Change-Record
+013117     ELSE
+013118         DISPLAY "TRANSCHG.DAT not found -- no changes to apply."
+013119         SET Change-EOF TO TRUE
+013121     END-IF.
+013125     IF WS-Delete-File-Status = "00"
+013130         READ DeleteFile
+013140             AT END SET Delete-EOF TO TRUE
+013150         END-READ
+013155         PERFORM Count-Delete-Record
+013157     ELSE
+013158         DISPLAY "TRANSDEL.DAT not found -- no deletes to apply."
+013159         SET Delete-EOF TO TRUE
+013161     END-IF.
+013170
+013180     PERFORM UNTIL Merged-EOF
+013190*        Skip change/delete transactions that sort before the
+013200*        current merged record -- they match no student.
+013210         PERFORM UNTIL Change-EOF
+013220              OR Student-Id OF ChangeRec NOT <
+013230                 Student-Id OF MergedRec
+013240             READ ChangeFile
+013250                 AT END SET Change-EOF TO TRUE
+013260             END-READ
+013270             PERFORM Count-Change-Record
+013280         END-PERFORM
+013290
+013300         PERFORM UNTIL Delete-EOF
+013310              OR Student-Id OF DeleteRec NOT <
+013320                 Student-Id OF MergedRec
+013330             READ DeleteFile
+013340                 AT END SET Delete-EOF TO TRUE
+013350             END-READ
+013360             PERFORM Count-Delete-Record
+013370         END-PERFORM
+013380
+013390         IF NOT Delete-EOF
+013400            AND Student-Id OF DeleteRec = Student-Id OF MergedRec
+013410             ADD 1 TO WS-Delete-Applied
+013420             READ DeleteFile
+013430                 AT END SET Delete-EOF TO TRUE
+013440             END-READ
+013450             PERFORM Count-Delete-Record
+013460         ELSE
+013470             IF NOT Change-EOF
+013480                AND Student-Id OF ChangeRec =
+013490                    Student-Id OF MergedRec
+013500                 MOVE Last-Name OF ChangeRec TO
+013510                     Last-Name OF MergedRec
+013520                 MOVE First-Name OF ChangeRec TO
+013530                     First-Name OF MergedRec
+013540                 MOVE Program-Code OF ChangeRec TO
+013550                     Program-Code OF MergedRec
+013560                 MOVE Enrollment-Status OF ChangeRec TO
+013570                     Enrollment-Status OF MergedRec
+013580                 MOVE Balance-Due OF ChangeRec TO
+013590                     Balance-Due OF MergedRec
+013600                 ADD 1 TO WS-Change-Applied
+013610                 READ ChangeFile
+013620                     AT END SET Change-EOF TO TRUE
+013630                 END-READ
+013640                 PERFORM Count-Change-Record
+013650             END-IF
+013660             WRITE NewStudRec FROM MergedRec
+013670         END-IF
+013680
+013690         READ MergedFile
+013700             AT END SET Merged-EOF TO TRUE
+013710         END-READ
+013720     END-PERFORM.
+013730
+013740     CLOSE MergedFile, ChangeFile, DeleteFile, NewStudentFile.
+013750
+013760 Count-Change-Record.
+013770     IF NOT Change-EOF
+013780         ADD 1 TO WS-Change-Count
+013790     END-IF.
+013800
+013810 Count-Delete-Record.
+013820     IF NOT Delete-EOF
+013830         ADD 1 TO WS-Delete-Count
+013840     END-IF.
+013850
+014000 Produce-Control-Report.
+014010     OPEN INPUT NewStudentFile.
+014020     READ NewStudentFile
+014030         AT END SET Output-EOF TO TRUE
+014040     END-READ.
+014050     PERFORM UNTIL Output-EOF
+014060         ADD 1 TO WS-Output-Count
+014070         READ NewStudentFile
+014080             AT END SET Output-EOF TO TRUE
+014090         END-READ
+014100     END-PERFORM.
+014110     CLOSE NewStudentFile.
+014120
+014130     COMPUTE WS-Expected-Count = WS-Student-Count
+014140         + WS-Insertion-Count - WS-Delete-Applied.
+014150
+014160     OPEN OUTPUT ControlReportFile.
+014170     WRITE ControlReportLine FROM WS-Control-Heading.
+014175
+014176     MOVE WS-Run-Date TO WS-Run-Date-Edited.
+014177     MOVE SPACES TO WS-Control-Detail
+014178     STRING "  Run date                     : " WS-Run-Date-Edited
+014179         DELIMITED BY SIZE INTO WS-Control-Detail
+014180     END-STRING.
+014181     WRITE ControlReportLine FROM WS-Control-Detail.
+014182
+014190     MOVE SPACES TO WS-Control-Detail
+014200     STRING "  STUDENTS.DAT records read    : " WS-Student-Count
+014210         DELIMITED BY SIZE INTO WS-Control-Detail
+014220     END-STRING.
+014230     WRITE ControlReportLine FROM WS-Control-Detail.
+014240
+014250     MOVE SPACES TO WS-Control-Detail
+014260     STRING "  TRANSINS.DAT records read    : " WS-Insertion-Count
+014270         DELIMITED BY SIZE INTO WS-Control-Detail
+014280     END-STRING.
+014290     WRITE ControlReportLine FROM WS-Control-Detail.
+014300
+014310     MOVE SPACES TO WS-Control-Detail
+014320     STRING "  TRANSCHG.DAT changes applied : " WS-Change-Applied
+014330         DELIMITED BY SIZE INTO WS-Control-Detail
+014340     END-STRING.
+014350     WRITE ControlReportLine FROM WS-Control-Detail.
+014360
+014370     MOVE SPACES TO WS-Control-Detail
+014380     STRING "  TRANSDEL.DAT deletes applied : " WS-Delete-Applied
+014390         DELIMITED BY SIZE INTO WS-Control-Detail
+014400     END-STRING.
+014410     WRITE ControlReportLine FROM WS-Control-Detail.
+014420
+014430     MOVE SPACES TO WS-Control-Detail
+014440     STRING "  STUDENTS.NEW records written : " WS-Output-Count
+014450         DELIMITED BY SIZE INTO WS-Control-Detail
+014460     END-STRING.
+014470     WRITE ControlReportLine FROM WS-Control-Detail.
+014480
+014490     MOVE SPACES TO WS-Control-Detail
+014500     STRING "  Expected (ins + base - del)  : " WS-Expected-Count
+014510         DELIMITED BY SIZE INTO WS-Control-Detail
+014520     END-STRING.
+014530     WRITE ControlReportLine FROM WS-Control-Detail.
+014540
+014550     IF WS-Output-Count = WS-Expected-Count
+014560         MOVE "  RECONCILIATION: PASS -- output = sum of inputs."
+014570             TO WS-Control-Result
+014580     ELSE
+014590         MOVE "  RECONCILIATION: FAIL -- output <> sum of inputs."
+014600             TO WS-Control-Result
+014605         SET Run-Failed TO TRUE
+014610     END-IF.
+014620     WRITE ControlReportLine FROM WS-Control-Result.
+014630     CLOSE ControlReportFile.
