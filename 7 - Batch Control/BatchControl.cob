@@ -0,0 +1,79 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BatchControl.
+000300* There is no JCL in this system -- MergeFiles and OilSalesData
+000400* are each compiled standalone and invoked by hand, with no
+000500* shared notion of "today's run." BatchControl is the nightly
+000600* driving step: Stamp-Run-Date writes today's date to
+000700* RUNDATE.DAT before either program runs, which MergeFiles and
+000800* OilSalesData each read (falling back to today's date if run
+000900* standalone) so both reports carry the same run-date stamp.
+001000* Run-Nightly-Batch then runs MergeFiles, checks the condition
+001100* code it leaves in RETURN-CODE, and only proceeds to
+001200* OilSalesData if MergeFiles succeeded -- halting the sequence
+001300* otherwise so a bad student merge can never be followed by a
+001400* sales report nobody realizes ran against stale data.
+001500* MergeFiles and OilSalesData are separately compiled main
+001600* programs (STOP RUN, not GOBACK), so this step runs them as
+001700* the OS processes they already are, via CALL "SYSTEM", rather
+001800* than CALLing them as COBOL subprograms -- that keeps both
+001900* programs usable standalone exactly as before. It assumes both
+002000* have already been compiled (cobc -x) into executables named
+002100* MergeFiles and OilSalesData in this program's working
+002200* directory, the same directory their data files live in.
+002250* CALL "SYSTEM" leaves the raw wait()-style status in RETURN-CODE
+002260* (the exit code shifted left 8 bits), so each return code is
+002270* divided by 256 to recover the actual exit code the called
+002280* program set with its own MOVE ... TO RETURN-CODE.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RunDateFile ASSIGN TO "RUNDATE.DAT"
+002700              ORGANIZATION IS LINE SEQUENTIAL.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  RunDateFile.
+003200 01  RunDateRec              PIC 9(8).
+003300
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-Run-Date              PIC 9(8).
+003600 01  WS-Merge-Command         PIC X(40) VALUE "./MergeFiles".
+003700 01  WS-Sales-Command         PIC X(40) VALUE "./OilSalesData".
+003800 01  WS-Merge-Return-Code     PIC S9(4) VALUE 0.
+003900 01  WS-Sales-Return-Code     PIC S9(4) VALUE 0.
+004000
+004100 PROCEDURE DIVISION.
+004200 Run-Nightly-Batch.
+004300     PERFORM Stamp-Run-Date.
+004400     DISPLAY "BatchControl: nightly run date " WS-Run-Date.
+004500     DISPLAY "BatchControl: running MergeFiles...".
+004600     CALL "SYSTEM" USING WS-Merge-Command.
+004700     DIVIDE RETURN-CODE BY 256 GIVING WS-Merge-Return-Code.
+004800     IF WS-Merge-Return-Code = 0
+004900         DISPLAY "BatchControl: MergeFiles completed OK."
+005000         DISPLAY "BatchControl: running OilSalesData..."
+005100         CALL "SYSTEM" USING WS-Sales-Command
+005200         DIVIDE RETURN-CODE BY 256 GIVING WS-Sales-Return-Code
+005300         IF WS-Sales-Return-Code = 0
+005400             DISPLAY "BatchControl: OilSalesData completed."
+005500             MOVE 0 TO RETURN-CODE
+005600         ELSE
+005700             DISPLAY "BatchControl: OilSalesData returned code "
+005800                 WS-Sales-Return-Code
+005900             MOVE WS-Sales-Return-Code TO RETURN-CODE
+006000         END-IF
+006100     ELSE
+006200         DISPLAY "BatchControl: MergeFiles returned code "
+006300             WS-Merge-Return-Code
+006400         DISPLAY "BatchControl: halting -- OilSalesData will NOT"
+006500             " run against a merge that did not complete cleanly."
+006600         MOVE WS-Merge-Return-Code TO RETURN-CODE
+006700     END-IF.
+006800     STOP RUN.
+006900
+007000 Stamp-Run-Date.
+007100     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date.
+007200     OPEN OUTPUT RunDateFile.
+007300     MOVE WS-Run-Date TO RunDateRec.
+007400     WRITE RunDateRec.
+007500     CLOSE RunDateFile.
