@@ -0,0 +1,90 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. OilPriceMaint.
+000300*Maintenance program for OILPRICE.DAT, the external oil price
+000400*table read by OilSalesData. Loads the current 30-entry table
+000500*(starting all prices at zero if OILPRICE.DAT does not exist
+000600*yet), lets the operator add or update one oil's price at a
+000700*time, then rewrites the whole file in ascending oil-number
+000800*order -- so a price change is a data change, not a recompile.
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200        SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+001300                  ORGANIZATION IS LINE SEQUENTIAL
+001400                  FILE STATUS IS WS-Oil-Price-File-Status.
+001500
+001600 DATA DIVISION.
+001700 FILE SECTION.
+001800 FD OilPriceFile.
+001900     COPY "OILPRICE.CPY" REPLACING ==REC-NAME== BY ==OilPricRec==.
+002000
+002100 WORKING-STORAGE SECTION.
+002200
+002300 01  WS-Oil-Price-File-Status  PIC XX.
+002400
+002500 01  WS-Oil-Price-EOF          PIC 9       VALUE 0.
+002600     88 Oil-Price-EOF                      VALUE 1.
+002700
+002800 01  Oil-Price-Table.
+002900     02  OPT-Entry OCCURS 30 TIMES INDEXED BY OPT-Idx.
+003000         03  OPT-Oil-Cost      PIC 99V99   VALUE ZEROS.
+003100
+003200 01  WS-Oil-Num                PIC 99.
+003300 01  WS-New-Cost                PIC 99V99.
+003400 01  WS-Cost-Display            PIC $99.99.
+003500 01  WS-Continue                PIC X       VALUE "Y".
+003600     88 Keep-Going                          VALUE "Y" "y".
+003600
+003700 PROCEDURE DIVISION.
+003800 Maintain-Oil-Prices.
+003900     PERFORM Load-Existing-Prices.
+004000     PERFORM Update-Prices-From-Operator
+004100         UNTIL NOT Keep-Going.
+004200     PERFORM Rewrite-Oil-Price-File.
+004300     STOP RUN.
+004400
+004500 Load-Existing-Prices.
+004600     MOVE 0 TO WS-Oil-Price-EOF.
+004700     OPEN INPUT OilPriceFile.
+004800     IF WS-Oil-Price-File-Status = "00"
+004900         READ OilPriceFile
+005000             AT END SET Oil-Price-EOF TO TRUE
+005100         END-READ
+005200         PERFORM UNTIL Oil-Price-EOF
+005300             MOVE OP-Oil-Cost TO OPT-Oil-Cost(OP-Oil-Num)
+005400             READ OilPriceFile
+005500                 AT END SET Oil-Price-EOF TO TRUE
+005600             END-READ
+005700         END-PERFORM
+005800         CLOSE OilPriceFile
+005900     ELSE
+006000         DISPLAY "OILPRICE.DAT not found -- starting new table."
+006100     END-IF.
+006200
+006300 Update-Prices-From-Operator.
+006400     DISPLAY "Enter oil number to add/update (1-30): ".
+006500     ACCEPT WS-Oil-Num.
+006600     IF WS-Oil-Num < 1 OR WS-Oil-Num > 30
+006700         DISPLAY "Oil number must be between 1 and 30"
+006800     ELSE
+006900         MOVE OPT-Oil-Cost(WS-Oil-Num) TO WS-Cost-Display
+006950         DISPLAY "Current price is " WS-Cost-Display
+007000         DISPLAY "Enter new price in dollars.cents (e.g. 1.25): "
+007100         ACCEPT WS-New-Cost
+007200         MOVE WS-New-Cost TO OPT-Oil-Cost(WS-Oil-Num)
+007250         MOVE OPT-Oil-Cost(WS-Oil-Num) TO WS-Cost-Display
+007300         DISPLAY "Oil " WS-Oil-Num " price set to "
+007310             WS-Cost-Display
+007320     END-IF.
+007500
+007600     DISPLAY "Update another price? (Y/N): ".
+007700     ACCEPT WS-Continue.
+007800
+007900 Rewrite-Oil-Price-File.
+008000     OPEN OUTPUT OilPriceFile.
+008100     PERFORM VARYING OPT-Idx FROM 1 BY 1 UNTIL OPT-Idx > 30
+008200         MOVE OPT-Idx TO OP-Oil-Num
+008300         MOVE OPT-Oil-Cost(OPT-Idx) TO OP-Oil-Cost
+008400         WRITE OilPricRec
+008500     END-PERFORM.
+008600     CLOSE OilPriceFile.
