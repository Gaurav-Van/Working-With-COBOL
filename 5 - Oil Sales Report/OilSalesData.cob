@@ -1,11 +1,36 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. OilSalesData.
-000300*produce a summary sales report from an unsorted sequential file 
-000400*containing the details of sales of essential and base oils to 
-000500*Aromamora customers.  
-000600 ENVIRONMENT DIVISION.
-000700 INPUT-OUTPUT SECTION.
-000800 FILE-CONTROL.
+000300*produce a summary sales report from an unsorted sequential file
+000400*containing the details of sales of essential and base oils to
+000500*Aromamora customers.
+000550*Select-Oil-Sales-Records releases every Sales-File record,
+000560*essential or base oil alike, so the summary reflects total
+000570*sales activity rather than just the essential-oil slice.
+000580*Load-Oil-Price-Table reads OILPRICE.DAT (maintained by the
+000590*companion OilPriceMaint program) into the OIL-COST table, so
+000600*a price change is a data change, not a recompile.
+000610*Validate-Sales-Record checks each Sales-File record's oil
+000620*number (must be 1-30) and unit-size/units-sold (must be
+000630*nonzero) before it is released to Work-File; any failing
+000640*record is logged to OILEXCP.RPT and left out of the sort and
+000650*totals entirely, instead of quietly distorting them.
+000660*Print-Product-Summary prints a second summary section, broken
+000670*out by oil number instead of by customer, so purchasing can
+000680*see quantity/value per product without hand-tallying the
+000690*customer-level section.
+000700*Load-Balances/Update-And-Save-Balances carry MTD/YTD totals
+000710*across runs via BALANCES.DAT: MTD resets whenever the run
+000720*date's year/month differs from the last run's, YTD resets
+000730*whenever the year differs; otherwise this run's totals are
+000740*added onto the carried-forward figures and the file rewritten.
+000750*The run date itself comes from RUNDATE.DAT when a batch control
+000760*step has stamped one ahead of this run (same stamp MergeFiles
+000770*reads), falling back to today's date when run standalone.
+000780*Produce-Summary-Report sets RETURN-CODE on the way out so a
+000790*batch control step can confirm this step also completed.
+000792 ENVIRONMENT DIVISION.
+000794 INPUT-OUTPUT SECTION.
+000796 FILE-CONTROL.
 000900        SELECT Sales-File ASSIGN TO "SALES.DAT"
 001000                  ORGANIZATION IS LINE SEQUENTIAL.
 001100 
@@ -17,7 +42,22 @@
 001700 
 001800        SELECT Sorted-File ASSIGN TO "SORTSALE.DAT"
 001900                  ORGANIZATION IS LINE SEQUENTIAL.
-002000 
+001950
+001960        SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+001970                  ORGANIZATION IS LINE SEQUENTIAL
+001975                  FILE STATUS IS WS-Oil-Price-File-Status.
+001980
+001990        SELECT ExceptionReport ASSIGN TO "OILEXCP.RPT"
+001991                  ORGANIZATION IS LINE SEQUENTIAL.
+001992
+001993        SELECT BalancesFile ASSIGN TO "BALANCES.DAT"
+001994                  ORGANIZATION IS LINE SEQUENTIAL
+001995                  FILE STATUS IS WS-Balances-File-Status.
+001996
+001997       SELECT RunDateFile ASSIGN TO "RUNDATE.DAT"
+001998                 ORGANIZATION IS LINE SEQUENTIAL
+001999                 FILE STATUS IS WS-Run-Date-File-Status.
+002000
 002100 DATA DIVISION.
 002200 FILE SECTION.
 002300 FD Sales-File.
@@ -26,7 +66,7 @@
 002600     02  SF-Cust-Id              PIC X(5).
 002700     02  SF-Cust-Name            PIC X(20).
 002800     02  SF-Oil-Id.
-002900         03  FILLER              PIC X.
+002900         03  SF-Oil-Type         PIC X.
 003000             88 Essential-Oil   VALUE "E".
 003100         03  SF-Oil-Name         PIC 99.
 003200     02 SF-Unit-Size             PIC 99.
@@ -39,7 +79,7 @@
 003900     02  WF-Cust-Id              PIC X(5).
 004000     02  WF-Cust-Name            PIC X(20).
 004100     02  WF-Oil-Id.
-004200         03 FILLER               PIC X.
+004200         03 WF-Oil-Type          PIC X.
 004300         03 WF-Oil-Num           PIC 99.
 004400     02 WF-Unit-Size             PIC 99.
 004500     02 WF-Units-Sold            PIC 999.
@@ -50,22 +90,34 @@
 005000 
 005100 FD Sorted-File.
 005200 01 Sorted-Rec                   PIC X(33).
-005300 
-005400 
-005500 
+005300
+005350 FD OilPriceFile.
+005360     COPY "OILPRICE.CPY" REPLACING ==REC-NAME== BY ==OilPricRec==.
+005400
+005450 FD ExceptionReport.
+005460 01  ExceptionLine             PIC X(80).
+005470
+005480 FD BalancesFile.
+005490 01  BalancesRec.
+005500     02  BAL-Last-Run-Year     PIC 9(4).
+005510     02  BAL-Last-Run-Month    PIC 99.
+005520     02  BAL-MTD-Qty-Sold      PIC 9(6).
+005530     02  BAL-MTD-Sales-Value   PIC 9(6)V99.
+005540     02  BAL-YTD-Qty-Sold      PIC 9(6).
+005550     02  BAL-YTD-Sales-Value   PIC 9(6)V99.
+005555
+005556 FD  RunDateFile.
+005557 01  RunDateRec            PIC 9(8).
+005560
 005600 WORKING-STORAGE SECTION.
-005700 
+005700
 005800 01  Oils-Table.
-005900     02  Oil-Cost-Values.
-006000         03 FILLER               PIC X(40) 
-006100                 VALUE "0041003200450050002910250055003900650075".
-006200         03 FILLER               PIC X(40) 
-006300                 VALUE "0080004400500063006500550085004812500065".
-006400         03 FILLER               PIC X(40) 
-006500                 VALUE "0060005500670072006501250085006511150105".
-006600     02  FILLER REDEFINES Oil-Cost-VALUES.
-006700         03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
-006800 
+006700     02  OIL-COST  PIC 99V99 OCCURS 30 TIMES VALUE ZEROS.
+006750
+006760 01  WS-Oil-Price-EOF          PIC 9       VALUE 0.
+006770     88 Oil-Price-EOF                      VALUE 1.
+006780 01  WS-Oil-Price-File-Status  PIC XX.
+006800
 006900 01  Report-Heading-Line         PIC X(44)
 007000             VALUE "              AROMAMORA SUMMARY SALES REPORT". 
 007100 
@@ -103,7 +155,41 @@
 010300     02  FILLER                  PIC X(33) VALUE SPACES.
 010400     02  FILLER             PIC X(19) VALUE "TOTAL SALES VALUE :".
 010500     02  Prn-Total-Sales-Value   PIC B$$$$,$$9.99.
-010600 
+010600
+010605 01  MTD-Qty-Sold-Line.
+010606     02  FILLER                  PIC X(33) VALUE SPACES.
+010607     02  FILLER                  PIC X(19) VALUE "MTD QTY SOLD :".
+010608     02  Prn-MTD-Qty-Sold        PIC BBBBBZZZ,ZZ9.
+010609
+010611 01  MTD-Sales-Value-Line.
+010612     02  FILLER                  PIC X(33) VALUE SPACES.
+010613     02  FILLER             PIC X(19) VALUE "MTD SALES VALUE :".
+010614     02  Prn-MTD-Sales-Value     PIC B$$$$,$$9.99.
+010615
+010616 01  YTD-Qty-Sold-Line.
+010617     02  FILLER                  PIC X(33) VALUE SPACES.
+010618     02  FILLER                  PIC X(19) VALUE "YTD QTY SOLD :".
+010619     02  Prn-YTD-Qty-Sold        PIC BBBBBZZZ,ZZ9.
+010621
+010622 01  YTD-Sales-Value-Line.
+010623     02  FILLER                  PIC X(33) VALUE SPACES.
+010624     02  FILLER             PIC X(19) VALUE "YTD SALES VALUE :".
+010625     02  Prn-YTD-Sales-Value     PIC B$$$$,$$9.99.
+010626
+010627 01  Product-Heading-Line        PIC X(44)
+010628             VALUE "            PER-PRODUCT SALES SUMMARY".
+010629
+010630 01  Product-Topic-Line.
+010631     02  FILLER                  PIC X(10) VALUE "OIL NUMBER".
+010632     02  FILLER                  PIC X(9) VALUE SPACES.
+010633     02  FILLER                  PIC X(11) VALUE "QTY SOLD   ".
+010634     02  FILLER                  PIC X(11) VALUE "SALES VALUE".
+010635
+010636 01  Product-Sales-Line.
+010637     02  Prn-Oil-Num             PIC BBBBBBZ9.
+010638     02  Prn-Oil-Qty-Sold        PIC BBBBBZZ,ZZ9.
+010639     02  Prn-Oil-Sales-Value     PIC BBBB$$$,$$9.99.
+010640
 010700 01  Cust-Totals.
 010800     02  Cust-Sales              PIC 999.
 010900     02  Cust-Qty-Sold           PIC 9(5).
@@ -113,45 +199,176 @@
 011300     02  Total-Sales             PIC 9(5)    VALUE ZEROS.
 011400     02  Total-Qty-Sold          PIC 9(6)    VALUE ZEROS.
 011500     02  Total-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
-011600 
+011510
+011520 01  Product-Totals.
+011530     02  PT-Entry OCCURS 30 TIMES INDEXED BY PT-Idx.
+011540         03  PT-Qty-Sold         PIC 9(6)    VALUE ZEROS.
+011550         03  PT-Sales-Value      PIC 9(6)V99 VALUE ZEROS.
+011560
+011561 01  WS-Balances-File-Status   PIC XX.
+011562
+011563 01  WS-Todays-Date.
+011564     02  WS-Today-Year         PIC 9(4).
+011565     02  WS-Today-Month        PIC 99.
+011566     02  WS-Today-Day          PIC 99.
+011567 01  WS-Todays-Date-Num REDEFINES WS-Todays-Date PIC 9(8).
+011568
+011569 01  MTD-Totals.
+011570     02  MTD-Qty-Sold          PIC 9(6)    VALUE ZEROS.
+011571     02  MTD-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
+011572
+011573 01  YTD-Totals.
+011574     02  YTD-Qty-Sold          PIC 9(6)    VALUE ZEROS.
+011575     02  YTD-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
+011600
 011700 01  Temp-Variables.
 011800     02  Sale-Qty-Sold           PIC 99999.
-011900     02  Value-Of-Sale           PIC 999999V99. 
+011900     02  Value-Of-Sale           PIC 999999V99.
 012000     02  Prev-Cust-Id            PIC X(5).
-012100 
+012050
+012060 01  WS-Exception-Heading      PIC X(80)
+012070         VALUE "OIL SALES EXCEPTION REPORT".
+012080 01  WS-Exception-Detail       PIC X(80) VALUE SPACES.
+012090 01  WS-Exception-None         PIC X(80)
+012100         VALUE "  No exception records found.".
+012110 01  WS-Exception-Count        PIC 9(5)  VALUE ZEROS.
+012115
+012116 01  WS-Valid-Record           PIC 9     VALUE 0.
+012117     88 Sales-Record-Valid               VALUE 1.
+012118
+012119 01  WS-Run-Date-File-Status   PIC XX.
+012121 01  Run-Date-Print-Line.
+012122     02  FILLER                PIC X(13) VALUE SPACES.
+012123     02  FILLER                PIC X(11) VALUE "RUN DATE: ".
+012124     02  Prn-Run-Date          PIC 9999/99/99.
+012125
+
 012200 PROCEDURE DIVISION.
 012300 Produce-Summary-Report.
+012310     PERFORM Load-Oil-Price-Table.
+012320     PERFORM Load-Balances.
 012400     SORT Work-File ON ASCENDING WF-Cust-Name
-012500          INPUT PROCEDURE IS Select-Essential-Oils
+012500          INPUT PROCEDURE IS Select-Oil-Sales-Records
 012600          OUTPUT PROCEDURE IS Print-Summary-Report.
-012700 
-012800     STOP RUN. 
-012900 
-013000 Select-Essential-Oils.
+012700
+012750     MOVE 0 TO RETURN-CODE.
+012800     STOP RUN.
+012900
+012910 Load-Oil-Price-Table.
+012920     MOVE 0 TO WS-Oil-Price-EOF.
+012930     OPEN INPUT OilPriceFile.
+012935     IF WS-Oil-Price-File-Status = "00"
+012940         READ OilPriceFile
+012950             AT END SET Oil-Price-EOF TO TRUE
+012960         END-READ
+012970         PERFORM UNTIL Oil-Price-EOF
+012975             IF OP-Oil-Num >= 1 AND OP-Oil-Num <= 30
+012980                 MOVE OP-Oil-Cost TO OIL-COST(OP-Oil-Num)
+012985             ELSE
+012987                 DISPLAY "OILPRICE.DAT bad oil number "
+012988                     OP-Oil-Num " -- entry skipped."
+012989             END-IF
+012990             READ OilPriceFile
+013000                 AT END SET Oil-Price-EOF TO TRUE
+013010             END-READ
+013020         END-PERFORM
+013021         CLOSE OilPriceFile
+013022     ELSE
+013023         DISPLAY "OILPRICE.DAT not found -- all prices zero."
+013024     END-IF.
+013031
+013032 Load-Run-Date.
+013033     OPEN INPUT RunDateFile.
+013034     IF WS-Run-Date-File-Status = "00"
+013035         READ RunDateFile
+013036             AT END CONTINUE
+013037         END-READ
+013038         MOVE RunDateRec TO WS-Todays-Date
+013039         CLOSE RunDateFile
+013040     ELSE
+013041         MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Todays-Date
+013042     END-IF.
+013043
+013044 Load-Balances.
+013045     PERFORM Load-Run-Date.
+013046     OPEN INPUT BalancesFile.
+013047     IF WS-Balances-File-Status = "00"
+013048         READ BalancesFile
+013049             AT END CONTINUE
+013050         END-READ
+013051         IF BAL-Last-Run-Year = WS-Today-Year
+013052             MOVE BAL-YTD-Qty-Sold    TO YTD-Qty-Sold
+013053             MOVE BAL-YTD-Sales-Value TO YTD-Sales-Value
+013054         END-IF
+013055         IF BAL-Last-Run-Year = WS-Today-Year
+013056              AND BAL-Last-Run-Month = WS-Today-Month
+013057             MOVE BAL-MTD-Qty-Sold    TO MTD-Qty-Sold
+013058             MOVE BAL-MTD-Sales-Value TO MTD-Sales-Value
+013059         END-IF
+013060         CLOSE BalancesFile
+013061     ELSE
+013062         DISPLAY "BALANCES.DAT not found -- starting fresh."
+013063     END-IF.
+013064
+013000 Select-Oil-Sales-Records.
+013010     OPEN OUTPUT ExceptionReport.
+013020     WRITE ExceptionLine FROM WS-Exception-Heading
+013030         AFTER ADVANCING 1 LINE.
 013100     OPEN INPUT Sales-File.
 013200     READ Sales-File
 013300         AT END SET End-Of-Sales-File TO TRUE
 013400     END-READ.
-013500     
+013500
 013600     PERFORM UNTIL End-Of-Sales-File
-013700         IF Essential-Oil 
-013800             RELEASE Work-Rec FROM Sales-Rec
-013900         END-IF
+013610         PERFORM Validate-Sales-Record
+013620         IF Sales-Record-Valid
+013700             RELEASE Work-Rec FROM Sales-Rec
+013710         END-IF
 014000         READ Sales-File
 014100             AT END SET End-Of-Sales-File TO TRUE
 014200         END-READ
 014300     END-PERFORM.
-014400 
-014500     CLOSE Sales-File.
-014600 
-014700 Print-Summary-Report.
-014800     OPEN OUTPUT Summary-Report.
+014310
+014320     IF WS-Exception-Count = 0
+014330         WRITE ExceptionLine FROM WS-Exception-None
+014340             AFTER ADVANCING 2 LINES
+014350     END-IF.
+014400
+014500     CLOSE Sales-File, ExceptionReport.
+014600
+014610 Validate-Sales-Record.
+014620     MOVE 1 TO WS-Valid-Record.
+014630     IF SF-Oil-Name < 1 OR SF-Oil-Name > 30
+014640         MOVE 0 TO WS-Valid-Record
+014650         MOVE SPACES TO WS-Exception-Detail
+014660         STRING "Cust " SF-Cust-Id " bad oil number " SF-Oil-Name
+014670             DELIMITED BY SIZE INTO WS-Exception-Detail
+014680         WRITE ExceptionLine FROM WS-Exception-Detail
+014690             AFTER ADVANCING 1 LINE
+014700         ADD 1 TO WS-Exception-Count
+014710     END-IF.
+014720     IF SF-Unit-Size = 0 OR SF-Units-Sold = 0
+014730         MOVE 0 TO WS-Valid-Record
+014740         MOVE SPACES TO WS-Exception-Detail
+014750         STRING "Cust " SF-Cust-Id " bad unit size " SF-Unit-Size
+014760             " or units sold " SF-Units-Sold
+014770             DELIMITED BY SIZE INTO WS-Exception-Detail
+014780         WRITE ExceptionLine FROM WS-Exception-Detail
+014790             AFTER ADVANCING 1 LINE
+014800         ADD 1 TO WS-Exception-Count
+014810     END-IF.
+014820
+014830 Print-Summary-Report.
+014840     OPEN OUTPUT Summary-Report.
 014900     OPEN OUTPUT Sorted-File.
 015000     WRITE Print-Line FROM Report-Heading-Line AFTER 
 015100     ADVANCING 1 LINE.
-015200     WRITE Print-Line FROM Report-Heading-Underline AFTER 
-015300     ADVANCING 1 LINE
-015400     WRITE Print-Line FROM Topic-Heading-Line AFTER ADVANCING 
+015200     WRITE Print-Line FROM Report-Heading-Underline AFTER
+015300     ADVANCING 1 LINE.
+015310     MOVE WS-Todays-Date-Num TO Prn-Run-Date.
+015320     WRITE Print-Line FROM Run-Date-Print-Line AFTER
+015330     ADVANCING 1 LINE
+015400     WRITE Print-Line FROM Topic-Heading-Line AFTER ADVANCING
 015500     3 LINES.
 015600 
 015700     RETURN Work-File
@@ -170,12 +387,57 @@
 017000     2 LINES.
 017100 
 017200     MOVE Total-Sales-Value TO Prn-Total-Sales-Value.
-017300     WRITE Print-Line FROM Total-Sales-Value-Line AFTER 
+017300     WRITE Print-Line FROM Total-Sales-Value-Line AFTER
 017400     ADVANCING 2 LINES.
-017500 
+017500
+017510     PERFORM Print-Product-Summary.
+017520     PERFORM Update-And-Save-Balances.
+017530
 017600     CLOSE Summary-Report, Sorted-File.
-017700 
-017800 Print-Customer-Lines.
+017700
+017710 Print-Product-Summary.
+017720     WRITE Print-Line FROM Product-Heading-Line
+017730         AFTER ADVANCING 3 LINES.
+017740     WRITE Print-Line FROM Product-Topic-Line
+017750         AFTER ADVANCING 2 LINES.
+017760     PERFORM VARYING PT-Idx FROM 1 BY 1 UNTIL PT-Idx > 30
+017770         IF PT-Qty-Sold(PT-Idx) > 0
+017780             MOVE PT-Idx TO Prn-Oil-Num
+017790             MOVE PT-Qty-Sold(PT-Idx) TO Prn-Oil-Qty-Sold
+017800             MOVE PT-Sales-Value(PT-Idx) TO Prn-Oil-Sales-Value
+017810             WRITE Print-Line FROM Product-Sales-Line
+017820                 AFTER ADVANCING 1 LINE
+017830         END-IF
+017840     END-PERFORM.
+017850
+017851 Update-And-Save-Balances.
+017852     ADD Total-Qty-Sold    TO MTD-Qty-Sold, YTD-Qty-Sold.
+017853     ADD Total-Sales-Value TO MTD-Sales-Value, YTD-Sales-Value.
+017854
+017855     MOVE MTD-Qty-Sold    TO Prn-MTD-Qty-Sold.
+017856     WRITE Print-Line FROM MTD-Qty-Sold-Line
+017857         AFTER ADVANCING 3 LINES.
+017858     MOVE MTD-Sales-Value TO Prn-MTD-Sales-Value.
+017859     WRITE Print-Line FROM MTD-Sales-Value-Line
+017860         AFTER ADVANCING 2 LINES.
+017861     MOVE YTD-Qty-Sold    TO Prn-YTD-Qty-Sold.
+017862     WRITE Print-Line FROM YTD-Qty-Sold-Line
+017863         AFTER ADVANCING 2 LINES.
+017864     MOVE YTD-Sales-Value TO Prn-YTD-Sales-Value.
+017865     WRITE Print-Line FROM YTD-Sales-Value-Line
+017866         AFTER ADVANCING 2 LINES.
+017867
+017868     OPEN OUTPUT BalancesFile.
+017869     MOVE WS-Today-Year  TO BAL-Last-Run-Year.
+017870     MOVE WS-Today-Month TO BAL-Last-Run-Month.
+017871     MOVE MTD-Qty-Sold    TO BAL-MTD-Qty-Sold.
+017872     MOVE MTD-Sales-Value TO BAL-MTD-Sales-Value.
+017873     MOVE YTD-Qty-Sold    TO BAL-YTD-Qty-Sold.
+017874     MOVE YTD-Sales-Value TO BAL-YTD-Sales-Value.
+017875     WRITE BalancesRec.
+017876     CLOSE BalancesFile.
+017877
+017880 Print-Customer-Lines.
 017900     MOVE ZEROS TO Cust-Totals.
 018000     MOVE WF-Cust-Id TO Prn-Cust-Id, Prev-Cust-Id.
 018100     MOVE WF-Cust-Name TO Prn-Cust-Name.
@@ -189,7 +451,10 @@
 018900 
 019000     COMPUTE Value-Of-Sale = Sale-Qty-Sold * Oil-Cost(WF-Oil-Num)
 019100         ADD Value-Of-Sale TO Cust-Sales-Value, Total-Sales-Value
-019200         
+
+019110         ADD Sale-Qty-Sold TO PT-Qty-Sold(WF-Oil-Num)
+019120         ADD Value-Of-Sale TO PT-Sales-Value(WF-Oil-Num)
+
 019300         RETURN Work-File
 019400             AT END SET End-Of-Work-File TO TRUE
 019500         END-RETURN
